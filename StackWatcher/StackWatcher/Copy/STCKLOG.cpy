@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  STCKLOG.cpy
+      *
+      *  Record layout for the STACKLOG file. One record is written
+      *  by stackwatcher for every recursive call, so the whole
+      *  call-by-call trail survives even if the process is later
+      *  killed with a stack overflow. stackrpt reads this file back
+      *  end-to-end to build its summary report and to append this
+      *  run's numbers to the STCKHIST cross-run history file.
+      ******************************************************************
+       01  stacklog-record.
+           05  slg-stack-depth       pic 9(10).
+           05  filler                pic x(1) value space.
+           05  slg-stack-size        pic 9(18).
+           05  filler                pic x(1) value space.
+           05  slg-stackpct          pic 9(3).
+           05  filler                pic x(1) value space.
+           05  slg-danger-pct        pic 9(3).
+           05  filler                pic x(1) value space.
+           05  slg-stacklimitkb      pic 9(5).
