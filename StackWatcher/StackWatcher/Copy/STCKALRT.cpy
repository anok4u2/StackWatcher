@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  STCKALRT.cpy
+      *
+      *  Record layout for the STCKALRT alert-queue file. stackwatcher
+      *  writes one record here every time ws-stackpct crosses
+      *  ws-danger-pct, so the paging/ticketing intake that polls this
+      *  file can flag a near-overflow before the process actually
+      *  goes down.
+      ******************************************************************
+       01  stckalrt-record.
+           05  alr-thread-id         pic 9(9).
+           05  filler                pic x(1) value space.
+           05  alr-stack-depth       pic 9(10).
+           05  filler                pic x(1) value space.
+           05  alr-stack-size        pic 9(18).
+           05  filler                pic x(1) value space.
+           05  alr-stackpct          pic 9(3).
+           05  filler                pic x(1) value space.
+           05  alr-timestamp         pic 9(14).
