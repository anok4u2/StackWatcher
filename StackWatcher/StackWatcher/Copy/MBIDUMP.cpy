@@ -0,0 +1,32 @@
+      ******************************************************************
+      *  MBIDUMP.cpy
+      *
+      *  Record layout for the MBIDUMP file. One record is written
+      *  by stackwatcher every time check-stack-size section calls
+      *  VirtualQuery, so the full MEMORY-BASIC-INFORMATION structure
+      *  (not just regionsize) is available when chasing a
+      *  memory-protection-related crash. state and protect are
+      *  carried both as the raw Windows numeric codes and as the
+      *  symbolic names decode-mbi-state/decode-mbi-protect resolve
+      *  them to.
+      ******************************************************************
+       01  mbidump-record.
+           05  mbd-stack-depth       pic 9(10).
+           05  filler                pic x(1) value space.
+           05  mbd-baseaddress       pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-allocationbase    pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-allocationprotect pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-regionsize        pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-state             pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-state-text        pic x(12).
+           05  filler                pic x(1) value space.
+           05  mbd-protect           pic 9(18).
+           05  filler                pic x(1) value space.
+           05  mbd-protect-text      pic x(41).
+           05  filler                pic x(1) value space.
+           05  mbd-1type             pic 9(18).
