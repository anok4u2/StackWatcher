@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  STCKHIST.cpy
+      *
+      *  Record layout for the STCKHIST cross-run history file.
+      *  stackrpt appends one record here at the end of every run so
+      *  today's stack headroom can be compared against last month's
+      *  after a code change to any program sharing this thread's
+      *  stack budget.
+      ******************************************************************
+       01  stckhist-record.
+           05  hst-run-date          pic 9(8).
+           05  filler                pic x(1) value space.
+           05  hst-run-time          pic 9(6).
+           05  filler                pic x(1) value space.
+           05  hst-stacklimitkb      pic 9(5).
+           05  filler                pic x(1) value space.
+           05  hst-peak-depth        pic 9(10).
+           05  filler                pic x(1) value space.
+           05  hst-peak-pct          pic 9(3).
+           05  filler                pic x(1) value space.
+           05  hst-iterations        pic 9(10).
