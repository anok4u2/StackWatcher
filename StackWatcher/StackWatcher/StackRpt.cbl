@@ -0,0 +1,175 @@
+       identification division.
+       program-id. stackrpt.
+      ******************************************************************
+      *
+      *  Author : R Okafor
+      *
+      *  Stack Log Summary Report
+      *
+      *  Reads the STACKLOG file written by stackwatcher end-to-end
+      *  after a run finishes and prints a one-page summary: peak
+      *  stack depth reached, peak stack usage, the stack size at the
+      *  first crossing of the danger threshold, and the total number
+      *  of iterations the process completed before it terminated.
+      *  This run's numbers are then appended to STCKHIST, so a code
+      *  change to any program sharing this thread's stack budget can
+      *  be checked against prior runs for a headroom regression.
+      *
+      *  This replaces having to watch stackwatcher's console output
+      *  live, or grep through it after the fact, to know how a run
+      *  went.
+      *
+      *  Date - 09/08/2026
+      *
+      ******************************************************************
+      *  Modification History
+      *  --------------------
+      *  09/08/2026  R Okafor - Initial version.
+      *  09/08/2026  R Okafor - Append each run's peak/iteration
+      *                         numbers to STCKHIST for release-over-
+      *                         release comparison.
+      ******************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select stacklog-file assign to "STACKLOG"
+               organization is line sequential
+               file status is ws-stacklog-status.
+           select stckhist-file assign to "STCKHIST"
+               organization is line sequential
+               file status is ws-stckhist-status.
+
+       data division.
+       file section.
+       fd  stacklog-file.
+       copy "STCKLOG.cpy".
+
+       fd  stckhist-file.
+       copy "STCKHIST.cpy".
+
+       working-storage section.
+       01  ws-stacklog-status    pic x(2).
+       01  ws-stckhist-status    pic x(2).
+       01  ws-eof-switch         pic x value "N".
+           88  ws-eof                value "Y".
+
+       01  ws-iterations         pic 9(10) value 0.
+       01  ws-peak-depth         pic 9(10) value 0.
+       01  ws-peak-pct           pic 9(3)  value 0.
+       01  ws-stacklimitkb       pic 9(5)  value 0.
+       01  ws-crossing-size      pic 9(18) value 0.
+       01  ws-crossing-switch    pic x value "N".
+           88  ws-crossing-seen      value "Y".
+
+       01  ws-run-date           pic 9(8).
+       01  ws-run-time           pic 9(8).
+
+       procedure division.
+
+           perform open-stacklog
+           perform read-stacklog-record
+           perform process-stacklog-records until ws-eof
+           perform close-stacklog
+           perform print-summary-report
+           perform append-run-history
+
+           goback.
+
+       open-stacklog section.
+
+           open input stacklog-file
+           if ws-stacklog-status not = "00"
+               display "STACKRPT : Unable to open STACKLOG, status = "
+                       ws-stacklog-status
+               goback
+           end-if
+           .
+
+       read-stacklog-record section.
+
+           read stacklog-file
+               at end
+                   set ws-eof to true
+           end-read
+           .
+
+       process-stacklog-records section.
+
+           add 1 to ws-iterations
+
+           if slg-stack-depth > ws-peak-depth
+               move slg-stack-depth to ws-peak-depth
+           end-if
+
+           if slg-stackpct > ws-peak-pct
+               move slg-stackpct to ws-peak-pct
+           end-if
+
+           move slg-stacklimitkb to ws-stacklimitkb
+
+           if not ws-crossing-seen
+               if slg-stackpct > slg-danger-pct
+                   move slg-stack-size to ws-crossing-size
+                   set ws-crossing-seen to true
+               end-if
+           end-if
+
+           perform read-stacklog-record
+           .
+
+       close-stacklog section.
+
+           close stacklog-file
+           .
+
+       print-summary-report section.
+
+           display " "
+           display "=================================================="
+           display "  StackWatcher Run Summary Report"
+           display "=================================================="
+           display "Total Iterations Before Termination : "
+                   ws-iterations
+           display "Peak Stack Depth Reached            : "
+                   ws-peak-depth
+           display "Peak Stack Usage                    : "
+                   ws-peak-pct "%"
+           if ws-crossing-seen
+               display "Stack Size at First Danger Crossing : "
+                       ws-crossing-size
+           else
+               display "Stack Size at First Danger Crossing : "
+                       "threshold was never crossed"
+           end-if
+           display "=================================================="
+           display " "
+           .
+
+       append-run-history section.
+
+      ***** Append this run's key numbers to the persistent STCKHIST
+      ***** file, keyed by run date, so a run can be compared against
+      ***** last month's after a code change to any program sharing
+      ***** this thread's stack budget.
+           open extend stckhist-file
+           if ws-stckhist-status = "35"
+               open output stckhist-file
+           end-if
+           if ws-stckhist-status not = "00"
+               display "STACKRPT : Unable to open STCKHIST, status = "
+                       ws-stckhist-status
+               goback
+           end-if
+
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+           move ws-run-date          to hst-run-date
+           move ws-run-time(1:6)     to hst-run-time
+           move ws-stacklimitkb      to hst-stacklimitkb
+           move ws-peak-depth        to hst-peak-depth
+           move ws-peak-pct          to hst-peak-pct
+           move ws-iterations        to hst-iterations
+           write stckhist-record
+
+           close stckhist-file
+           .
