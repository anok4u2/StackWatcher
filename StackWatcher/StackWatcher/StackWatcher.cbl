@@ -16,12 +16,64 @@
       *  
       *  Date - 11/02/2019
       *  
+      ******************************************************************
+      *  Modification History
+      *  --------------------
+      *  11/02/2019  D Sands  - Initial version.
+      *  09/08/2026  R Okafor - Log every iteration's depth/size/pct to
+      *                         STACKLOG so the trail survives a crash.
+      *  09/08/2026  R Okafor - Danger threshold moved to ws-danger-pct,
+      *                         read once from STACKDANGERPCT so it is
+      *                         no longer a hardcoded 90.
+      *  09/08/2026  R Okafor - Dump the full MEMORY-BASIC-INFORMATION
+      *                         to MBIDUMP on every check-stack-size
+      *                         call, not just regionsize.
+      *  09/08/2026  R Okafor - Decode the state/protect numeric codes
+      *                         to symbolic names before display/dump.
+      *  09/08/2026  R Okafor - Added a bounded safe-test mode
+      *                         (STACKMAXDEPTH/STACKMAXPCT) that does a
+      *                         controlled goback instead of always
+      *                         running to a stack overflow.
+      *  09/08/2026  R Okafor - DANGER condition now also writes an
+      *                         alert record to STCKALRT for our
+      *                         paging/ticketing intake.
+      *  09/08/2026  R Okafor - Track ws-peak-depth/ws-peak-pct/
+      *                         ws-peak-size across the run and display
+      *                         them at controlled shutdown. On the
+      *                         uncontrolled crash path stackrpt still
+      *                         recovers the same peaks from STACKLOG.
+      *  09/08/2026  R Okafor - Project remaining calls to the danger
+      *                         threshold and to the hard limit from
+      *                         ls-local's known 1024-byte growth, and
+      *                         display it every iteration.
       ******************************************************************
        environment division.
        special-names.
            call-convention 74 is winapi.
 
+       input-output section.
+       file-control.
+           select stacklog-file assign to "STACKLOG"
+               organization is line sequential
+               file status is ws-stacklog-status.
+           select mbidump-file assign to "MBIDUMP"
+               organization is line sequential
+               file status is ws-mbidump-status.
+           select stckalrt-file assign to "STCKALRT"
+               organization is line sequential
+               file status is ws-stckalrt-status.
+
        data division.
+       file section.
+       fd  stacklog-file.
+       copy "STCKLOG.cpy".
+
+       fd  mbidump-file.
+       copy "MBIDUMP.cpy".
+
+       fd  stckalrt-file.
+       copy "STCKALRT.cpy".
+
        working-storage section.
        01  ws-stack-depth        pic 9(10) value 0.
        01  ws-teb-ptr            pointer.
@@ -64,6 +116,49 @@
        01  ws-stacklimitkb       pic 9(5).
        01  ws-stackpct           pic 9(3).
 
+      *>  Calls-to-overflow projection work fields. ls-local is a
+      *>  known, constant 1024-byte chunk of stack consumed by every
+      *>  recursive call, so remaining headroom in bytes divided by
+      *>  that growth projects how many more calls remain.
+      $if p64 set
+       01  ws-danger-size        pic 9(18) comp-5.
+       01  ws-remaining-danger   pic s9(18) comp-5.
+       01  ws-remaining-limit    pic s9(18) comp-5.
+      $else
+       01  ws-danger-size        pic 9(9) comp-5.
+       01  ws-remaining-danger   pic s9(9) comp-5.
+       01  ws-remaining-limit    pic s9(9) comp-5.
+      $end
+       01  ws-calls-to-danger    pic 9(10) comp-5.
+       01  ws-calls-to-limit     pic 9(10) comp-5.
+
+      *>  Runtime tuning, read once by get-defined-stack section.
+       01  ws-danger-pct         pic 9(3) value 90.
+       01  ws-max-depth          pic 9(10) value 0.
+       01  ws-max-pct            pic 9(3) value 0.
+       01  ws-env-value          pic x(10).
+       01  ws-thread-id          pic 9(9) comp-5.
+
+      *>  Alert-record timestamp work fields.
+       01  ws-alert-date         pic 9(8).
+       01  ws-alert-time         pic 9(8).
+
+      *>  Peak values seen across the whole run.
+       01  ws-peak-depth         pic 9(10) value 0.
+       01  ws-peak-size          pic 9(18) comp-5 value 0.
+       01  ws-peak-pct           pic 9(3) value 0.
+
+      *>  MEMORY-BASIC-INFORMATION state/protect decode work fields.
+       01  ws-state-text         pic x(12).
+       01  ws-protect-text       pic x(41).
+       01  ws-protect-base       pic 9(18) comp-5.
+       01  ws-protect-mod        pic 9(18) comp-5.
+
+      *>  File status bytes for the diagnostic files opened above.
+       01  ws-stacklog-status    pic x(2).
+       01  ws-mbidump-status     pic x(2).
+       01  ws-stckalrt-status    pic x(2).
+
        thread-local-storage section.
 
        local-storage section.
@@ -87,32 +182,87 @@
                perform get-defined-stack
            end-if
 
+           add 1 to ws-stack-depth
+           display "Current Stack Depth=" ws-stack-depth
+
       *    if ws-stack-depth = 0
                perform check-stack-size
       *    end-if
 
-           add 1 to ws-stack-depth
-           display "Current Stack Depth=" ws-stack-depth
            set ws-ptr to address of ls-end
            compute ws-stack-size = lnk-stackbase - ws-ptr9
            compute ws-stackpct = (ws-stack-size/ws-stacklimit) * 100
            display "Current stack usage is " ws-stackpct "%"
-           if ws-stackpct > 90
+           perform project-calls-to-overflow
+
+           if ws-stack-depth > ws-peak-depth
+               move ws-stack-depth to ws-peak-depth
+           end-if
+           if ws-stackpct > ws-peak-pct
+               move ws-stackpct to ws-peak-pct
+               move ws-stack-size to ws-peak-size
+           end-if
+
+           perform write-stacklog-record
+
+           if ws-stackpct > ws-danger-pct
                display "******* DANGER ******** : Using more than "
-                       "90% of Stack"
+                       ws-danger-pct "% of Stack"
+               perform write-alert-record
            end-if
            display " "
            move all "A" to ls-local
 
+      ***** Once a safe-test ceiling has been configured (STACKMAXDEPTH
+      ***** or STACKMAXPCT), stop the recursion with a controlled
+      ***** goback instead of always running on to a real stack
+      ***** overflow, so this can be scheduled as an unattended
+      ***** capacity-regression check on a shared box.
+           if (ws-max-depth > 0 and ws-stack-depth >= ws-max-depth)
+              or (ws-max-pct > 0 and ws-stackpct >= ws-max-pct)
+               perform report-peak-usage
+               perform close-log-files
+               goback
+           end-if
+
       ***** Recursively call ourself to generate more local-storage
-      ***** On the stack. 
-      ***** We deliberatly are allowing this to run until it crashes.
-      ***** Windows will eventually terminate this with a Stack 
+      ***** On the stack.
+      ***** We deliberatly are allowing this to run until it crashes,
+      ***** unless a safe-test ceiling above has already stopped us.
+      ***** Windows will eventually terminate this with a Stack
       ***** Overflow.
            call "stackwatcher"
 
            goback.
 
+       project-calls-to-overflow section.
+
+      ***** ls-local is a fixed pic x(1024), so every recursive call
+      ***** consumes a known, constant 1024 bytes of stack. Project
+      ***** how many more calls remain before the configured danger
+      ***** threshold and before the hard limit, so the runway on a
+      ***** given thread configuration is visible from the first few
+      ***** iterations instead of only at the moment it crosses the
+      ***** threshold.
+           compute ws-danger-size = ws-stacklimit * ws-danger-pct / 100
+           compute ws-remaining-danger = ws-danger-size - ws-stack-size
+           compute ws-remaining-limit = ws-stacklimit - ws-stack-size
+
+           if ws-remaining-danger < 0
+               move 0 to ws-remaining-danger
+           end-if
+           if ws-remaining-limit < 0
+               move 0 to ws-remaining-limit
+           end-if
+
+           divide ws-remaining-danger by 1024 giving ws-calls-to-danger
+           divide ws-remaining-limit by 1024 giving ws-calls-to-limit
+
+           display "Projected calls remaining to danger threshold="
+                   ws-calls-to-danger
+                   " to hard limit=" ws-calls-to-limit
+           .
+
        check-stack-size section.
 
       ***** The Current Thread Stack Limit and Base are held in the
@@ -138,12 +288,183 @@
                returning ws-size-out
            end-call
            display "StackRegion Size from VirtualQuery = "
-               regionsize of ws-mbi 
+               regionsize of ws-mbi
+
+           perform decode-mbi-state
+           perform decode-mbi-protect
+           display "MBI State = " state of ws-mbi " (" ws-state-text
+               ") Protect = " protect of ws-mbi " (" ws-protect-text
+               ")"
+
+           perform write-mbidump-record
+           .
+
+       decode-mbi-state section.
+
+      ***** Translate the raw VirtualQuery state code into the
+      ***** symbolic Windows constant name it represents, so the
+      ***** display/dump does not require the Windows SDK headers to
+      ***** read.
+           evaluate state of ws-mbi
+               when 4096
+                   move "MEM_COMMIT"  to ws-state-text
+               when 8192
+                   move "MEM_RESERVE" to ws-state-text
+               when 65536
+                   move "MEM_FREE"    to ws-state-text
+               when other
+                   move "UNKNOWN"     to ws-state-text
+           end-evaluate
+           .
+
+       decode-mbi-protect section.
+
+      ***** The protect code is a base protection constant optionally
+      ***** combined with one PAGE_GUARD/PAGE_NOCACHE/PAGE_WRITE
+      ***** COMBINE modifier bit. Split the base off with a divide/
+      ***** remainder and translate each part separately.
+           move spaces to ws-protect-text
+           divide protect of ws-mbi by 256
+               giving ws-protect-mod remainder ws-protect-base
+           evaluate ws-protect-base
+               when 1
+                   move "PAGE_NOACCESS"          to ws-protect-text
+               when 2
+                   move "PAGE_READONLY"          to ws-protect-text
+               when 4
+                   move "PAGE_READWRITE"         to ws-protect-text
+               when 8
+                   move "PAGE_WRITECOPY"         to ws-protect-text
+               when 16
+                   move "PAGE_EXECUTE"           to ws-protect-text
+               when 32
+                   move "PAGE_EXECUTE_READ"      to ws-protect-text
+               when 64
+                   move "PAGE_EXECUTE_READWRITE" to ws-protect-text
+               when 128
+                   move "PAGE_EXECUTE_WRITECOPY" to ws-protect-text
+               when other
+                   move "UNKNOWN"                to ws-protect-text
+           end-evaluate
+           evaluate ws-protect-mod
+               when 1
+                   string ws-protect-text delimited by space
+                          "+PAGE_GUARD" delimited by size
+                          into ws-protect-text
+               when 2
+                   string ws-protect-text delimited by space
+                          "+PAGE_NOCACHE" delimited by size
+                          into ws-protect-text
+               when 4
+                   string ws-protect-text delimited by space
+                          "+PAGE_WRITECOMBINE" delimited by size
+                          into ws-protect-text
+               when other
+                   continue
+           end-evaluate
+           .
+
+       write-mbidump-record section.
+
+      ***** Capture the full MEMORY-BASIC-INFORMATION structure, not
+      ***** just regionsize, so a memory-protection-related crash can
+      ***** be chased from the state/protect values at the point of
+      ***** failure.
+           move ws-stack-depth              to mbd-stack-depth
+           set ws-ptr to baseaddress of ws-mbi
+           move ws-ptr9                     to mbd-baseaddress
+           set ws-ptr to allocationbase of ws-mbi
+           move ws-ptr9                     to mbd-allocationbase
+           move allocationprotect of ws-mbi to mbd-allocationprotect
+           move regionsize of ws-mbi        to mbd-regionsize
+           move state of ws-mbi             to mbd-state
+           move ws-state-text               to mbd-state-text
+           move protect of ws-mbi           to mbd-protect
+           move ws-protect-text             to mbd-protect-text
+           move 1type of ws-mbi             to mbd-1type
+           write mbidump-record
+           .
+
+       write-stacklog-record section.
+
+      ***** Append this iteration's depth/size/pct to STACKLOG so the
+      ***** call-by-call trail survives even if we are later killed by
+      ***** a stack overflow.
+           move ws-stack-depth   to slg-stack-depth
+           move ws-stack-size    to slg-stack-size
+           move ws-stackpct      to slg-stackpct
+           move ws-danger-pct    to slg-danger-pct
+           move ws-stacklimitkb  to slg-stacklimitkb
+           write stacklog-record
+           .
+
+       report-peak-usage section.
+
+      ***** Display the worst point reached across the whole run, not
+      ***** just the last logged snapshot, at controlled shutdown.
+           display " "
+           display "===== Peak Stack Usage This Run ====="
+           display "Peak Stack Depth = " ws-peak-depth
+           display "Peak Stack Usage = " ws-peak-pct "%"
+           display "Peak Stack Size  = " ws-peak-size
+           display " "
+           .
+
+       write-alert-record section.
+
+      ***** Route the danger condition to the alert queue file our
+      ***** paging/ticketing intake polls, so a near-overflow is
+      ***** flagged before the actual crash takes the job down.
+           accept ws-alert-date from date yyyymmdd
+           accept ws-alert-time from time
+           move ws-thread-id    to alr-thread-id
+           move ws-stack-depth  to alr-stack-depth
+           move ws-stack-size   to alr-stack-size
+           move ws-stackpct     to alr-stackpct
+           string ws-alert-date delimited by size
+                  ws-alert-time(1:6) delimited by size
+                  into alr-timestamp
+           write stckalrt-record
            .
 
+       close-log-files section.
+
+      ***** Close the diagnostic files down cleanly on the controlled
+      ***** safe-test stop.
+           close stacklog-file
+           close mbidump-file
+           close stckalrt-file
+           .
 
        get-defined-stack section.
-           
+
+      ***** Open the diagnostic files for this run. They stay open
+      ***** for the life of the process; Windows tears the process
+      ***** down before an explicit close on the crash path.
+           open output stacklog-file
+           if ws-stacklog-status not = "00"
+               display "STACKWATCHER : Unable to open STACKLOG, status "
+                       ws-stacklog-status
+               goback
+           end-if
+
+           open output mbidump-file
+           if ws-mbidump-status not = "00"
+               display "STACKWATCHER : Unable to open MBIDUMP, status "
+                       ws-mbidump-status
+               goback
+           end-if
+
+           open extend stckalrt-file
+           if ws-stckalrt-status = "35"
+               open output stckalrt-file
+           end-if
+           if ws-stckalrt-status not = "00"
+               display "STACKWATCHER : Unable to open STCKALRT, status "
+                       ws-stckalrt-status
+               goback
+           end-if
+
            call winapi "GetCurrentThreadStackLimits" using
                   by reference ws-lowLim ws-HighLim
            end-call
@@ -155,4 +476,38 @@
            display " "
            display " "
            display " "
-           .
\ No newline at end of file
+
+           call winapi "GetCurrentThreadId" returning ws-thread-id
+
+      ***** The danger threshold used to be a hardcoded literal
+      ***** ("if ws-stackpct > 90"). Read it once from STACKDANGERPCT
+      ***** so 32/64-bit builds and different threads can tune
+      ***** alerting sensitivity without a recompile.
+           move spaces to ws-env-value
+           display "STACKDANGERPCT" upon environment-name
+           accept ws-env-value from environment-value
+           if function trim(ws-env-value) is numeric
+              and function numval(ws-env-value) > 0
+               move function numval(ws-env-value) to ws-danger-pct
+           end-if
+
+      ***** Optional safe-test ceilings. Left at zero (unconfigured)
+      ***** the program behaves exactly as before and runs on to a
+      ***** real stack overflow; setting either one bounds the run
+      ***** with a controlled goback instead.
+           move spaces to ws-env-value
+           display "STACKMAXDEPTH" upon environment-name
+           accept ws-env-value from environment-value
+           if function trim(ws-env-value) is numeric
+              and function numval(ws-env-value) > 0
+               move function numval(ws-env-value) to ws-max-depth
+           end-if
+
+           move spaces to ws-env-value
+           display "STACKMAXPCT" upon environment-name
+           accept ws-env-value from environment-value
+           if function trim(ws-env-value) is numeric
+              and function numval(ws-env-value) > 0
+               move function numval(ws-env-value) to ws-max-pct
+           end-if
+           .
